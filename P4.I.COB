@@ -1,35 +1,449 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. P1.
-       DATA DIVISION.       
-       WORKING-STORAGE SECTION.     
-       01  WS-CA        PIC X(01).
-       
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * CICS-SUPPLIED SYMBOLIC AID AND ATTRIBUTE CONSTANTS
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      * SYMBOLIC MAP FOR PAGE4.1
+       COPY "PAGE4.1.COB".
+
+      * CUSTOMER MASTER I/O AREA FOR EXEC CICS READ/WRITE
+      * FILE('CUSTMAS') - SEE CUSTREC.COB
+       COPY "CUSTREC.COB".
+
+      * WORKING COPY OF DFHCOMMAREA, WIDE ENOUGH TO CARRY A
+      * REGISTRATION IN PROGRESS ACROSS CONVERSATIONAL TURNS.
+       01  WS-CA.
+           05  WS-CA-STATUS     PIC X(01).
+               88  WS-CA-CLEAR      VALUE SPACE.
+               88  WS-CA-INPROGRESS VALUE 'I'.
+           05  WS-CA-ID         PIC X(005).
+           05  WS-CA-NAME       PIC X(008).
+           05  WS-CA-DOB        PIC X(010).
+           05  WS-CA-EMAIL      PIC X(030).
+           05  WS-CA-ADDR       PIC X(030).
+           05  WS-CA-PIN        PIC X(008).
+
+       01  WS-SW-AID            PIC X(01).
+           88  WS-AID-ENTER     VALUE 'E'.
+           88  WS-AID-PF3       VALUE '3'.
+           88  WS-AID-PF5       VALUE '5'.
+           88  WS-AID-OTHER     VALUE 'O'.
+
+       01  WS-SW-EDIT           PIC X(01) VALUE 'Y'.
+           88  WS-EDIT-OK       VALUE 'Y'.
+           88  WS-EDIT-BAD      VALUE 'N'.
+
+       01  WS-SW-SAVED          PIC X(01) VALUE 'N'.
+           88  WS-SAVED-OK      VALUE 'Y'.
+
+       01  WS-RESP              PIC S9(08) COMP.
+
+      * TS QUEUE HOLDING AN ENTRY INTERRUPTED BY PF3, ONE PER
+      * TERMINAL - SEE SAVE-INPROGRESS-TO-TS-PARA/RESTORE-FROM-TS-PARA.
+       01  WS-TS-QUEUE          PIC X(008).
+
+       01  WS-ABS-TIME          PIC S9(15) COMP.
+       01  WS-CURRENT-DATE      PIC X(010).
+       01  WS-CURRENT-TIME      PIC X(008).
+       01  WS-REG-DATE          PIC X(008).
+       01  WS-REG-TIME          PIC X(006).
+
+       01  WS-AT-COUNT          PIC 9(002) VALUE ZERO.
+
+      * DATE-OF-BIRTH EDIT WORK AREAS
+       01  WS-DOB-EDIT.
+           05  WS-DOB-MM        PIC 99.
+           05  WS-DOB-DD        PIC 99.
+           05  WS-DOB-CCYY      PIC 9(4).
+       01  WS-DOB-MAX-DAY       PIC 99.
+       01  WS-DAYS-TABLE.
+           05  FILLER           PIC X(24) VALUE
+                   '312831303130313130313031'.
+       01  WS-DAYS-TABLE-R REDEFINES WS-DAYS-TABLE.
+           05  WS-DAYS-OCC  OCCURS 12 TIMES         PIC 99.
+
+       01  WS-LEAP-SW           PIC X(01) VALUE 'N'.
+           88  WS-IS-LEAP       VALUE 'Y'.
+       01  WS-LEAP-CALC.
+           05  WS-LEAP-Q        PIC 9(4).
+           05  WS-LEAP-R4       PIC 9(4).
+           05  WS-LEAP-R100     PIC 9(4).
+           05  WS-LEAP-R400     PIC 9(4).
+
+      * KYC COMPLIANCE EXTRACT RECORD - HANDED OFF TO THE KYC
+      * SYSTEM VIA THE KYCX TRANSIENT DATA QUEUE.
+       01  KYC-EXTRACT-RECORD.
+           05  KYC-ID           PIC X(005).
+           05  KYC-NAME         PIC X(008).
+           05  KYC-DOB          PIC X(010).
+           05  KYC-EMAIL        PIC X(030).
+           05  KYC-ADDR         PIC X(030).
+           05  KYC-PIN          PIC X(008).
+
        LINKAGE SECTION.
-       01  DFHCOMMAREA  PIC X(01).
+       01  DFHCOMMAREA.
+           05  CA-STATUS        PIC X(01).
+           05  CA-ID            PIC X(005).
+           05  CA-NAME          PIC X(008).
+           05  CA-DOB           PIC X(010).
+           05  CA-EMAIL         PIC X(030).
+           05  CA-ADDR          PIC X(030).
+           05  CA-PIN           PIC X(008).
+
        PROCEDURE DIVISION.
-       MAIN PARA.
+       MAIN-PARA.
            PERFORM INIT-PARA
            PERFORM PROCESS-PARA
            PERFORM END-PARA
            STOP RUN.
-       INIT-PARA.    
-           IF EIBCALEN = ZERO.
+
+       INIT-PARA.
+           IF EIBCALEN = ZERO
               PERFORM FIRST-PARA
-           ELSE    
-              MOVE EIBCALEN TO WS-CA
-              PERFORM NEXT-PARA.
+           ELSE
+              MOVE DFHCOMMAREA TO WS-CA
+              PERFORM NEXT-PARA
+           END-IF.
+
        FIRST-PARA.
-           MOVE LOW-VALUES TO MAP04
+           MOVE LOW-VALUES TO PAGE41O
+           SET WS-CA-CLEAR TO TRUE
+           MOVE SPACES TO WS-CA-ID WS-CA-NAME WS-CA-DOB
+               WS-CA-EMAIL WS-CA-ADDR WS-CA-PIN
+           PERFORM RESTORE-FROM-TS-PARA
+           PERFORM DATE-TIME-PARA
            PERFORM SEND-A-MAP.
-       SEND-B-MAP.    
+
+       SEND-B-MAP.
+           PERFORM SEND-MAPB-PARA.
+
+      * LIVE BUSINESS DATE/TIME FOR THE PAGE4.1 HEADER
+       DATE-TIME-PARA.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABS-TIME)
+               MMDDYYYY(WS-CURRENT-DATE) DATESEP
+               TIME(WS-CURRENT-TIME) TIMESEP
+               YYYYMMDD(WS-REG-DATE)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABS-TIME)
+               TIME(WS-REG-TIME)
+           END-EXEC
+           MOVE WS-CURRENT-DATE TO DATE41I
+           MOVE WS-CURRENT-TIME TO TIME41I.
+
+      * RECEIVE THE RETURNED MAP AND BRANCH ON THE AID KEY
+       NEXT-PARA.
+           EXEC CICS RECEIVE MAP('PAGE41') MAPSET('PAGE4')
+               INTO(PAGE41I)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE LOW-VALUES TO PAGE41I
+           END-IF
            PERFORM DATE-TIME-PARA
-           PERFORM SEND-MAPB-PARA
-           SET PROCESS-MAPA TO TRUE.
-       DATE-TIME-PARA    
-       
-       NEXT-PARA.       
-       
-       
-       
-       
+           PERFORM RESTORE-PARA
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   SET WS-AID-ENTER TO TRUE
+                   PERFORM VALIDATE-PARA
+               WHEN EIBAID = DFHPF3
+                   SET WS-AID-PF3 TO TRUE
+               WHEN EIBAID = DFHPF5
+                   SET WS-AID-PF5 TO TRUE
+                   PERFORM BROWSE-PARA
+               WHEN OTHER
+                   SET WS-AID-OTHER TO TRUE
+                   MOVE 'INVALID KEY - USE ENTER, PF3 OR PF5'
+                       TO MSG41O
+           END-EVALUATE.
+
+      * IF THE LAST TURN WAS INTERRUPTED MID-ENTRY (TIMEOUT)
+      * AND THE TERMINAL CAME BACK WITH A BLANK FORM, RESTORE
+      * WHAT WAS ALREADY KEYED FROM THE COMMAREA.
+       RESTORE-PARA.
+           IF WS-CA-INPROGRESS
+               AND (IDI = SPACES OR LOW-VALUES)
+               MOVE WS-CA-ID    TO IDI
+               MOVE WS-CA-NAME  TO NAMEI
+               MOVE WS-CA-DOB   TO DOBI
+               MOVE WS-CA-EMAIL TO EMAILI
+               MOVE WS-CA-ADDR  TO ADDRI
+               MOVE WS-CA-PIN   TO PINI
+               MOVE 'PREVIOUS ENTRY RESTORED - CONTINUE OR ENTER'
+                   TO MSG41O
+           END-IF.
+
+      * ONE TS QUEUE PER TERMINAL HOLDS AN ENTRY INTERRUPTED BY
+      * PF3 - SEE SAVE-INPROGRESS-TO-TS-PARA/RESTORE-FROM-TS-PARA.
+       BUILD-TS-QUEUE-NAME-PARA.
+           MOVE SPACES TO WS-TS-QUEUE
+           MOVE EIBTRMID TO WS-TS-QUEUE(1:4)
+           MOVE 'PF3Q' TO WS-TS-QUEUE(5:4).
+
+      * IF A FRESH TASK IS STARTING ON A TERMINAL THAT LEFT AN
+      * ENTRY PARKED IN TS STORAGE BY A PRIOR PF3, PULL IT BACK
+      * AND OFFER IT TO THE OPERATOR INSTEAD OF A BLANK FORM.
+       RESTORE-FROM-TS-PARA.
+           PERFORM BUILD-TS-QUEUE-NAME-PARA
+           EXEC CICS READQ TS
+               QUEUE(WS-TS-QUEUE)
+               INTO(WS-CA)
+               LENGTH(LENGTH OF WS-CA)
+               ITEM(1)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS DELETEQ TS
+                   QUEUE(WS-TS-QUEUE)
+               END-EXEC
+               MOVE WS-CA-ID    TO IDI
+               MOVE WS-CA-NAME  TO NAMEI
+               MOVE WS-CA-DOB   TO DOBI
+               MOVE WS-CA-EMAIL TO EMAILI
+               MOVE WS-CA-ADDR  TO ADDRI
+               MOVE WS-CA-PIN   TO PINI
+               MOVE 'PREVIOUS ENTRY RESTORED - CONTINUE OR ENTER'
+                   TO MSG41O
+           END-IF.
+
+      * PF3 STILL ENDS THE TASK CLEANLY, BUT IF SOMETHING WAS
+      * ALREADY KEYED IN WE PARK IT IN TS STORAGE FIRST SO THE
+      * NEXT FRESH TASK ON THIS TERMINAL CAN OFFER IT BACK.
+       SAVE-INPROGRESS-TO-TS-PARA.
+           IF IDI NOT = SPACES AND IDI NOT = LOW-VALUES
+               PERFORM BUILD-TS-QUEUE-NAME-PARA
+               EXEC CICS DELETEQ TS
+                   QUEUE(WS-TS-QUEUE)
+                   RESP(WS-RESP)
+               END-EXEC
+               MOVE IDI    TO WS-CA-ID
+               MOVE NAMEI  TO WS-CA-NAME
+               MOVE DOBI   TO WS-CA-DOB
+               MOVE EMAILI TO WS-CA-EMAIL
+               MOVE ADDRI  TO WS-CA-ADDR
+               MOVE PINI   TO WS-CA-PIN
+               SET WS-CA-INPROGRESS TO TRUE
+               EXEC CICS WRITEQ TS
+                   QUEUE(WS-TS-QUEUE)
+                   FROM(WS-CA)
+                   LENGTH(LENGTH OF WS-CA)
+               END-EXEC
+           END-IF.
+
+      * FIELD-LEVEL EDITS - EACH REJECTION LEAVES ITS OWN
+      * EXPLANATION IN MSG41O AND TURNS WS-EDIT-OK OFF.
+       VALIDATE-PARA.
+           SET WS-EDIT-OK TO TRUE
+           IF IDI = SPACES OR LOW-VALUES
+               MOVE 'CUSTOMER ID MUST NOT BE BLANK' TO MSG41O
+               SET WS-EDIT-BAD TO TRUE
+           ELSE
+               EXEC CICS READ FILE('CUSTMAS')
+                   INTO(CUST-RECORD)
+                   RIDFLD(IDI)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'CUSTOMER ID ALREADY REGISTERED'
+                       TO MSG41O
+                   SET WS-EDIT-BAD TO TRUE
+               END-IF
+           END-IF
+           IF WS-EDIT-OK
+               PERFORM EDIT-DOB-PARA
+           END-IF
+           IF WS-EDIT-OK
+               PERFORM EDIT-EMAIL-PARA
+           END-IF
+           IF WS-EDIT-OK
+               PERFORM EDIT-PIN-PARA
+           END-IF.
+
+       EDIT-DOB-PARA.
+           MOVE DOBI(1:2) TO WS-DOB-MM
+           MOVE DOBI(4:2) TO WS-DOB-DD
+           MOVE DOBI(7:4) TO WS-DOB-CCYY
+           IF DOBI(3:1) NOT = '/' OR DOBI(6:1) NOT = '/'
+               OR WS-DOB-MM NOT NUMERIC
+               OR WS-DOB-DD NOT NUMERIC
+               OR WS-DOB-CCYY NOT NUMERIC
+               MOVE 'DATE OF BIRTH MUST BE MM/DD/CCYY' TO MSG41O
+               SET WS-EDIT-BAD TO TRUE
+           ELSE
+               IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+                   MOVE 'DATE OF BIRTH MONTH IS INVALID'
+                       TO MSG41O
+                   SET WS-EDIT-BAD TO TRUE
+               ELSE
+                   PERFORM CHECK-LEAP-YEAR-PARA
+                   MOVE WS-DAYS-OCC(WS-DOB-MM) TO WS-DOB-MAX-DAY
+                   IF WS-DOB-MM = 02 AND WS-IS-LEAP
+                       MOVE 29 TO WS-DOB-MAX-DAY
+                   END-IF
+                   IF WS-DOB-DD < 1 OR WS-DOB-DD > WS-DOB-MAX-DAY
+                       MOVE 'DATE OF BIRTH DAY INVALID FOR THAT MONTH'
+                           TO MSG41O
+                       SET WS-EDIT-BAD TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-LEAP-YEAR-PARA.
+           MOVE 'N' TO WS-LEAP-SW
+           DIVIDE WS-DOB-CCYY BY 4 GIVING WS-LEAP-Q
+               REMAINDER WS-LEAP-R4
+           DIVIDE WS-DOB-CCYY BY 100 GIVING WS-LEAP-Q
+               REMAINDER WS-LEAP-R100
+           DIVIDE WS-DOB-CCYY BY 400 GIVING WS-LEAP-Q
+               REMAINDER WS-LEAP-R400
+           IF WS-LEAP-R4 = 0 AND
+               (WS-LEAP-R100 NOT = 0 OR WS-LEAP-R400 = 0)
+               SET WS-IS-LEAP TO TRUE
+           END-IF.
+
+       EDIT-EMAIL-PARA.
+           MOVE ZERO TO WS-AT-COUNT
+           INSPECT EMAILI TALLYING WS-AT-COUNT FOR ALL '@'
+           IF WS-AT-COUNT = 0
+               MOVE 'EMAIL ADDRESS MUST CONTAIN AN @' TO MSG41O
+               SET WS-EDIT-BAD TO TRUE
+           END-IF.
+
+       EDIT-PIN-PARA.
+           IF PINI IS NOT NUMERIC
+               MOVE 'PIN MUST BE EXACTLY 8 NUMERIC DIGITS'
+                   TO MSG41O
+               SET WS-EDIT-BAD TO TRUE
+           END-IF.
+
+      * REDISPLAY A PREVIOUSLY REGISTERED CUSTOMER FOR REVIEW
+      * OR CORRECTION (TRIGGERED FROM NEXT-PARA OFF PF5).
+       BROWSE-PARA.
+           IF IDI = SPACES OR LOW-VALUES
+               MOVE 'ENTER A CUSTOMER ID TO BROWSE' TO MSG41O
+           ELSE
+               EXEC CICS READ FILE('CUSTMAS')
+                   INTO(CUST-RECORD)
+                   RIDFLD(IDI)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE CUST-NAME  TO NAMEO
+                   MOVE CUST-DOB   TO DOBO
+                   MOVE CUST-EMAIL TO EMAILO
+                   MOVE CUST-ADDR  TO ADDRO
+                   MOVE CUST-PIN   TO PINO
+                   MOVE 'CUSTOMER RECORD DISPLAYED' TO MSG41O
+               ELSE
+                   MOVE 'CUSTOMER ID NOT FOUND' TO MSG41O
+               END-IF
+           END-IF.
+
+      * COMMIT A VALIDATED PAGE4.1 ENTRY AS A NEW REGISTRATION
+       PROCESS-PARA.
+           IF EIBCALEN NOT = ZERO
+               AND WS-AID-ENTER
+               AND WS-EDIT-OK
+               PERFORM SAVE-CUSTOMER-PARA
+           END-IF.
+
+       SAVE-CUSTOMER-PARA.
+           MOVE IDI    TO CUST-ID
+           MOVE NAMEI  TO CUST-NAME
+           MOVE DOBI   TO CUST-DOB
+           MOVE EMAILI TO CUST-EMAIL
+           MOVE ADDRI  TO CUST-ADDR
+           MOVE PINI   TO CUST-PIN
+           MOVE WS-REG-DATE TO CUST-REG-DATE
+           MOVE WS-REG-TIME TO CUST-REG-TIME
+           EXEC CICS WRITE FILE('CUSTMAS')
+               FROM(CUST-RECORD)
+               RIDFLD(IDI)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'REGISTRATION SAVED' TO MSG41O
+                   SET WS-SAVED-OK TO TRUE
+                   PERFORM WRITE-KYC-EXTRACT-PARA
+               WHEN DFHRESP(DUPREC)
+                   MOVE 'DUPLICATE ID - RECORD ALREADY ON FILE'
+                       TO MSG41O
+               WHEN OTHER
+                   MOVE 'UNABLE TO SAVE REGISTRATION - RETRY'
+                       TO MSG41O
+           END-EVALUATE.
+
+      * HAND THE ACCEPTED REGISTRATION OFF TO THE KYC FEED
+       WRITE-KYC-EXTRACT-PARA.
+           MOVE CUST-ID    TO KYC-ID
+           MOVE CUST-NAME  TO KYC-NAME
+           MOVE CUST-DOB   TO KYC-DOB
+           MOVE CUST-EMAIL TO KYC-EMAIL
+           MOVE CUST-ADDR  TO KYC-ADDR
+           MOVE CUST-PIN   TO KYC-PIN
+           EXEC CICS WRITEQ TD QUEUE('KYCX')
+               FROM(KYC-EXTRACT-RECORD)
+               LENGTH(LENGTH OF KYC-EXTRACT-RECORD)
+           END-EXEC.
+
+      * SEND THE INITIAL BLANK MAP, PIN FIELD MASKED
+       SEND-A-MAP.
+           MOVE DFHBMDAR TO PINA
+           EXEC CICS SEND MAP('PAGE41') MAPSET('PAGE4')
+               FROM(PAGE41O)
+               ERASE
+           END-EXEC.
+
+      * RESEND THE MAP WITH CURRENT DATA, PIN FIELD MASKED
+       SEND-MAPB-PARA.
+           MOVE DFHBMDAR TO PINA
+           EXEC CICS SEND MAP('PAGE41') MAPSET('PAGE4')
+               FROM(PAGE41O)
+               DATAONLY
+           END-EXEC.
+
+      * SINGLE POINT WHERE THE TASK ENDS - DECIDES WHETHER THE
+      * CONVERSATION CONTINUES AND WHAT THE COMMAREA CARRIES
+      * FORWARD TO THE NEXT TURN.
+       END-PARA.
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+                   EXEC CICS RETURN TRANSID(EIBTRNID)
+                       COMMAREA(WS-CA)
+                       LENGTH(LENGTH OF WS-CA)
+                   END-EXEC
+               WHEN WS-AID-PF3
+                   PERFORM SAVE-INPROGRESS-TO-TS-PARA
+                   EXEC CICS RETURN
+                   END-EXEC
+               WHEN OTHER
+                   IF WS-SAVED-OK
+                       MOVE SPACES TO WS-CA-ID WS-CA-NAME
+                           WS-CA-DOB WS-CA-EMAIL WS-CA-ADDR
+                           WS-CA-PIN
+                       SET WS-CA-CLEAR TO TRUE
+                       MOVE SPACES TO IDI NAMEI DOBI EMAILI
+                           ADDRI PINI
+                   ELSE
+                       MOVE IDI    TO WS-CA-ID
+                       MOVE NAMEI  TO WS-CA-NAME
+                       MOVE DOBI   TO WS-CA-DOB
+                       MOVE EMAILI TO WS-CA-EMAIL
+                       MOVE ADDRI  TO WS-CA-ADDR
+                       MOVE PINI   TO WS-CA-PIN
+                       SET WS-CA-INPROGRESS TO TRUE
+                   END-IF
+                   PERFORM SEND-B-MAP
+                   EXEC CICS RETURN TRANSID(EIBTRNID)
+                       COMMAREA(WS-CA)
+                       LENGTH(LENGTH OF WS-CA)
+                   END-EXEC
+           END-EVALUATE.
 
