@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAS ASSIGN TO CUSTMAS
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+           SELECT RECONRPT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAS.
+      * CUSTOMER MASTER RECORD LAYOUT - SEE CUSTREC.COB
+       COPY "CUSTREC.COB".
+       FD  RECONRPT.
+       01  RPT-LINE                PIC X(080).
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAS-STATUS       PIC X(02).
+       01  WS-RECONRPT-STATUS      PIC X(02).
+
+       01  WS-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+
+       01  WS-RUN-DATE-N           PIC 9(08).
+       01  WS-RUN-DATE-X           PIC X(08).
+       01  WS-REC-COUNT            PIC 9(05) VALUE ZERO.
+
+       01  WS-HEAD-LINE-1          PIC X(080) VALUE
+           'CUSTOMER REGISTRATION RECONCILIATION REPORT'.
+       01  WS-HEAD-LINE-2.
+           05  FILLER              PIC X(010) VALUE
+               'RUN DATE: '.
+           05  WS-HEAD-DATE        PIC X(010).
+           05  FILLER              PIC X(060) VALUE SPACES.
+       01  WS-HEAD-LINE-3          PIC X(080) VALUE
+           'ID    NAME      DATE OF BIRTH'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ID           PIC X(006).
+           05  WS-DET-NAME         PIC X(010).
+           05  WS-DET-DOB          PIC X(010).
+           05  FILLER              PIC X(054) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(018) VALUE
+               'TOTAL REGISTERED: '.
+           05  WS-TOT-COUNT        PIC ZZZZ9.
+           05  FILLER              PIC X(057) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           PERFORM PROCESS-PARA UNTIL WS-EOF
+           PERFORM TERM-PARA
+           STOP RUN.
+
+       INIT-PARA.
+           ACCEPT WS-RUN-DATE-N FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE-N TO WS-RUN-DATE-X
+           OPEN INPUT CUSTMAS
+           IF WS-CUSTMAS-STATUS NOT = '00'
+               DISPLAY 'CUSTRPT: CUSTMAS OPEN FAILED - STATUS '
+                   WS-CUSTMAS-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECONRPT
+           IF WS-RECONRPT-STATUS NOT = '00'
+               DISPLAY 'CUSTRPT: RECONRPT OPEN FAILED - STATUS '
+                   WS-RECONRPT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM WRITE-HEADINGS-PARA
+           PERFORM READ-CUSTMAS-PARA.
+
+      * ONE PASS OF THE MASTER - KEEP ONLY TODAY'S NEW
+      * REGISTRATIONS FOR THE COUNTER RECONCILIATION.
+       PROCESS-PARA.
+           IF CUST-REG-DATE = WS-RUN-DATE-X
+               ADD 1 TO WS-REC-COUNT
+               PERFORM WRITE-DETAIL-PARA
+           END-IF
+           PERFORM READ-CUSTMAS-PARA.
+
+       READ-CUSTMAS-PARA.
+           READ CUSTMAS NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       WRITE-HEADINGS-PARA.
+           MOVE WS-RUN-DATE-X TO WS-HEAD-DATE
+           WRITE RPT-LINE FROM WS-HEAD-LINE-1
+           WRITE RPT-LINE FROM WS-HEAD-LINE-2
+           WRITE RPT-LINE FROM WS-HEAD-LINE-3.
+
+       WRITE-DETAIL-PARA.
+           MOVE CUST-ID   TO WS-DET-ID
+           MOVE CUST-NAME TO WS-DET-NAME
+           MOVE CUST-DOB  TO WS-DET-DOB
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       TERM-PARA.
+           MOVE WS-REC-COUNT TO WS-TOT-COUNT
+           WRITE RPT-LINE FROM WS-TOTAL-LINE
+           CLOSE CUSTMAS
+           CLOSE RECONRPT.
+
