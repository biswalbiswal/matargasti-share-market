@@ -0,0 +1,12 @@
+      * CUSTOMER MASTER RECORD - SHARED BY P1 AND ANY PROGRAM THAT
+      * READS OR WRITES THE CUSTOMER MASTER FILE (CUSTMAS), KEYED ON
+      * CUST-ID.
+       01  CUST-RECORD.
+           05  CUST-ID        PIC X(005).
+           05  CUST-NAME      PIC X(008).
+           05  CUST-DOB       PIC X(010).
+           05  CUST-EMAIL     PIC X(030).
+           05  CUST-ADDR      PIC X(030).
+           05  CUST-PIN       PIC X(008).
+           05  CUST-REG-DATE  PIC X(008).
+           05  CUST-REG-TIME  PIC X(006).
